@@ -1,366 +1,1694 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CS370PROGRAM3.
-       AUTHOR. P W ASKEW.
-      ****************************************************************
-      * This program serves to give practice with working with multiple
-      * output files as well as expecting bad data.
-      * The problem is that a CEO has purchased some warhouses full of 
-      * candy and the previous owners did a poor job of trying to 
-      * digitize the records. The report may contain incomplete data
-      * and the file contains employee info and warehouse info together
-      *
-      * This program will separate the data into four inventory files
-      * and four employee files. It will also create a file for entries
-      * that are errors
-      * *****
-      * INPUT:
-      *    The PR3FA21-MESS.txt file contains the following:
-      *        1. Warehouse ID
-      *        2. Employee ID
-      *        3. Employee Position
-      *        4. Employee Last Name
-      *        5. Employee First Name
-      *        6. Employee Middle Initial
-      *        7. Hire Date
-      *        8. Filler
-      *        9. Current Yearly Salary
-      *        10. Number of Dependents
-      *        11. Health Plan
-      *        12. Health Insurance Cost
-      *        13. Filler
-      *        14. Vender ID
-      *        15. Candy ID
-      *        16. Candy Data Array
-      *            1. Candy Name
-      *            2. Candy Box Size
-      *            3. Candy Type
-      *            4. Cases in Stock
-      *            5. Purchase Price
-      * *****
-      * OUTPUT:
-      *    Each Inventory File will contain the following:
-      *        1. Warehouse ID
-      *        2. Vender ID
-      *        3. Candy ID
-      *        4. Candy Data Array
-      *            1. Candy Name
-      *            2. Candy Box Size
-      *            3. Candy Type
-      *            4. Cases in Stock
-      *            5. Purchase Price
-      *
-      *    Each Employee File will contain the following:
-      *        1. Warehouse ID
-      *        2. Employee ID
-      *        3. Employee Position
-      *        4. Employee Last Name
-      *        5. Employee First Name
-      *        6. Employee Middle Initial
-      *        7. Hire Date
-      *        8. Filler
-      *        9. Current Yearly Salary
-      *        10. Number of Dependents
-      *        11. Health Plan
-      *        12. Health Insurance Cost
-      *        13. Filler
-      *
-      *    The ERROR File will contain a copy of each record without 
-      *    a valid Warehouse ID
-      *
-      ***************************************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM-PC.
-       OBJECT-COMPUTER. IBM-PC.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT MESSEY-FILE
-               ASSIGN TO 'PR3FA21-MESS-1.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT BHAM-EMP-REPORT
-               ASSIGN TO PRINTER 'B100-Employee-Report.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT HUNT-EMP-REPORT
-               ASSIGN TO PRINTER 'B200-Employee-Report.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT ANNI-EMP-REPORT
-               ASSIGN TO PRINTER 'B300-Employee-Report.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT MONT-EMP-REPORT
-               ASSIGN TO PRINTER 'B400-Employee-Report.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT BHAM-INVENTORY-REPORT
-               ASSIGN TO PRINTER 'B100-Inventory-Report.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT HUNT-INVENTORY-REPORT
-               ASSIGN TO PRINTER 'B200-Inventory-Report.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT ANNI-INVENTORY-REPORT
-               ASSIGN TO PRINTER 'B300-Inventory-Report.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT MONT-INVENTORY-REPORT
-               ASSIGN TO PRINTER 'B400-Inventory-Report.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT ERROR-FILE
-               ASSIGN TO PRINTER 'ERROR-File.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD MESSEY-FILE
-           RECORD CONTAINS 224 CHARACTERS.
-
-       01  MESSEY-RECORD.
-           05  WAREHOUSE-ID            PIC X(4).
-           05  EMP-ID                  PIC X(5).
-           05  EMP-POS                 PIC AA.
-           05  EMP-LAST-NAME           PIC X(10).
-           05  EMP-FIRST-NAME          PIC X(10).
-           05  EMP-MIDDLE-INI          PIC X.
-           05  FILLER                  PIC XX.
-           05  EMP-HIRE-DATE           PIC 9(8).
-           05  FILLER                  PIC X(25).
-           05  EMP-SALARY              PIC 9(8).
-           05  EMP-DEPENDENTS          PIC 99.
-           05  EMP-HEALTH-PLAN         PIC A.
-           05  EMP-HEALTH-COST         PIC 999.
-           05  FILLER                  PIC XXXX.
-           05  VENDOR-ID               PIC A.
-           05  CANDY-ID                PIC XXX.
-           05  CANDY-DATA OCCURS 5 TIMES.
-               10  CANDY-NAME          PIC X(15).
-               10  CANDY-BOX-SIZE      PIC A.
-               10  CANDY-TYPE          PIC AA.
-               10  CANDY-STOCK         PIC S9(4).
-               10  PURCHASE-PRICE      PIC S999V99.
-
-       FD BHAM-EMP-REPORT
-           RECORD CONTAINS 85 CHARACTERS.
-
-       01  BHAM-EMP-RECORD             PIC X(85).
-
-       FD HUNT-EMP-REPORT
-           RECORD CONTAINS 85 CHARACTERS.
-
-       01  HUNT-EMP-RECORD             PIC X(85).
-
-       FD ANNI-EMP-REPORT
-           RECORD CONTAINS 85 CHARACTERS.
-
-       01  ANNI-EMP-RECORD             PIC X(85).
-
-       FD MONT-EMP-REPORT
-           RECORD CONTAINS 85 CHARACTERS.
-
-       01  MONT-EMP-RECORD             PIC X(85).
-
-       FD BHAM-INVENTORY-REPORT
-           RECORD CONTAINS 143 CHARACTERS.
-
-       01  BHAM-INVENTORY-RECORD       PIC X(143).
-
-       FD HUNT-INVENTORY-REPORT
-           RECORD CONTAINS 143 CHARACTERS.
-
-       01  HUNT-INVENTORY-RECORD       PIC X(143).
-
-       FD ANNI-INVENTORY-REPORT
-           RECORD CONTAINS 143 CHARACTERS.
-
-       01  ANNI-INVENTORY-RECORD       PIC X(143).
-
-       FD MONT-INVENTORY-REPORT
-           RECORD CONTAINS 143 CHARACTERS.
-
-       01  MONT-INVENTORY-RECORD      PIC X(143).
-
-       FD ERROR-FILE
-           RECORD CONTAINS 224 CHARACTERS.
-
-       01  ERROR-RECORD                PIC X(224).
-
-       WORKING-STORAGE SECTION.
-
-       01  FLAGS-N-SWITCHES.
-           05  EOF-FLAG                PIC X           VALUE ' '.
-               88 NO-MORE-DATA                         VALUE 'N'.
-           05  FIRST-RECORD                            VALUE 'Y'.
-       
-       01  TEMP-FIELDS.
-           05  TEMP-NEW-WAREHOUSE-ID   PIC X(4).
-           05  SUB                     PIC 99          VALUE 1.
-
-       01  WAREHOUSE-TABLE.
-           05  FILLER                  PIC X(8)        VALUE 'BHAMB100'.
-           05  FILLER                  PIC X(8)        VALUE 'HUNTB200'.
-           05  FILLER                  PIC X(8)        VALUE 'ANNIB300'.
-           05  FILLER                  PIC X(8)        VALUE 'MONTB400'.
-
-       01  WAREHOUSES REDEFINES WAREHOUSE-TABLE.
-           05 WAREHOUSE OCCURS 4 TIMES
-               INDEXED BY WAREHOUSE-ID-INDEX.
-               10 OLD-WAREHOUSE-ID     PIC X(4).
-               10 NEW-WAREHOUSE-ID     PIC X(4).
-
-      *********************    OUTPUT AREA     *************************
-
-       01 EMP-RECORD.
-           05  OUT-EMP-WAREHOUSE-ID        PIC X(4).
-           05  OUT-EMP-ID                  PIC X(5).
-           05  OUT-EMP-POS                 PIC AA.
-           05  OUT-LAST-NAME               PIC X(10).
-           05  OUT-FIRST-NAME              PIC X(10).
-           05  OUT-MIDDLE-INI              PIC X.
-           05  FILLER                      PIC XX.
-           05  OUT-HIRE-DATE               PIC 9(8).
-           05  FILLER                  PIC X(25).
-           05  OUT-SALARY                  PIC 9(8).
-           05  OUT-DEPENDENTS              PIC 99.
-           05  OUT-HEALTH-PLAN             PIC A.
-           05  OUT-HEALTH-COST             PIC 999.
-           05  FILLER                  PIC XXXX.
-
-       01  INVENTORY-RECORD.
-           05  OUT-INV-WAREHOUSE-ID        PIC X(4).
-           05  OUT-VENDOR-ID               PIC A.
-           05  OUT-CANDY-ID                PIC XXX.
-           05  OUT-CANDY-DATA OCCURS 5 TIMES.
-               10  OUT-CANDY-NAME          PIC X(15).
-               10  OUT-CANDY-BOX-SIZE      PIC A.
-               10  OUT-CANDY-TYPE          PIC AA.
-               10  OUT-CANDY-STOCK         PIC S9(4).
-               10  OUT-PURCHASE-PRICE      PIC S999V99.
-
-       PROCEDURE DIVISION.
-       
-       10-CONTROL-MODULE.
-           
-           PERFORM 15-HSKPING-ROUTINE
-           PERFORM 20-PROCESS-INPUT-FILE
-           PERFORM 40-EOF-ROUTINE
-           .
-
-       15-HSKPING-ROUTINE.
-           
-           OPEN INPUT MESSEY-FILE
-               OUTPUT BHAM-EMP-REPORT
-               OUTPUT HUNT-EMP-REPORT
-               OUTPUT ANNI-EMP-REPORT
-               OUTPUT MONT-EMP-REPORT
-               OUTPUT BHAM-INVENTORY-REPORT
-               OUTPUT HUNT-INVENTORY-REPORT
-               OUTPUT ANNI-INVENTORY-REPORT
-               OUTPUT MONT-INVENTORY-REPORT
-               OUTPUT ERROR-FILE
-
-           .
-
-       20-PROCESS-INPUT-FILE.
-           PERFORM UNTIL NO-MORE-DATA
-               READ MESSEY-FILE
-                   AT END
-                       MOVE 'N' TO EOF-FLAG
-                   NOT AT END 
-                       PERFORM 25-WAREHOUSE-CHECK
-               END-READ
-           END-PERFORM
-
-           .
-
-       25-WAREHOUSE-CHECK.
-       
-           SET WAREHOUSE-ID-INDEX TO 1
-           SEARCH WAREHOUSE
-               AT END PERFORM 35-ID-ERROR
-               WHEN WAREHOUSE-ID IS EQUAL TO OLD-WAREHOUSE-ID
-                                                   (WAREHOUSE-ID-INDEX)
-                   MOVE NEW-WAREHOUSE-ID(WAREHOUSE-ID-INDEX) TO 
-                                               TEMP-NEW-WAREHOUSE-ID
-                   PERFORM 30-PROCESS-WAREHOUSE-DATA
-           END-SEARCH
-
-           .
-
-       30-PROCESS-WAREHOUSE-DATA.
-           
-           MOVE TEMP-NEW-WAREHOUSE-ID TO OUT-EMP-WAREHOUSE-ID
-           MOVE EMP-ID TO OUT-EMP-ID
-           MOVE EMP-POS TO OUT-EMP-POS
-           MOVE EMP-LAST-NAME TO OUT-LAST-NAME
-           MOVE EMP-FIRST-NAME TO OUT-FIRST-NAME
-           MOVE EMP-MIDDLE-INI TO OUT-MIDDLE-INI
-           MOVE EMP-HIRE-DATE TO OUT-HIRE-DATE
-           MOVE EMP-SALARY TO OUT-SALARY
-           MOVE EMP-DEPENDENTS TO OUT-DEPENDENTS
-           MOVE EMP-HEALTH-PLAN TO OUT-HEALTH-PLAN
-           MOVE EMP-HEALTH-COST TO OUT-HEALTH-COST
-
-           MOVE TEMP-NEW-WAREHOUSE-ID TO OUT-INV-WAREHOUSE-ID
-           MOVE VENDOR-ID TO OUT-VENDOR-ID
-           MOVE CANDY-ID TO OUT-CANDY-ID
-
-           PERFORM VARYING SUB
-               FROM 1 BY 1 UNTIL SUB > 5
-           MOVE CANDY-DATA (SUB) TO OUT-CANDY-DATA (SUB)
-           END-PERFORM
-
-           EVALUATE TRUE
-               WHEN TEMP-NEW-WAREHOUSE-ID IS EQUAL TO 'B100'
-                   MOVE EMP-RECORD TO BHAM-EMP-RECORD
-                   WRITE BHAM-EMP-RECORD 
-                   
-                   MOVE INVENTORY-RECORD TO BHAM-INVENTORY-RECORD
-                   WRITE BHAM-INVENTORY-RECORD
-
-
-               WHEN TEMP-NEW-WAREHOUSE-ID IS EQUAL TO 'B200'
-                   MOVE EMP-RECORD TO HUNT-EMP-RECORD
-                   WRITE HUNT-EMP-RECORD
-                   
-                   MOVE INVENTORY-RECORD TO HUNT-INVENTORY-RECORD
-                   WRITE HUNT-INVENTORY-RECORD
-
-
-               WHEN TEMP-NEW-WAREHOUSE-ID IS EQUAL TO 'B300'
-                   MOVE EMP-RECORD TO ANNI-EMP-RECORD
-                   WRITE ANNI-EMP-RECORD
-                   
-                   MOVE INVENTORY-RECORD TO ANNI-INVENTORY-RECORD
-                   WRITE ANNI-INVENTORY-RECORD
-
-
-               WHEN TEMP-NEW-WAREHOUSE-ID IS EQUAL TO 'B400'
-                   MOVE EMP-RECORD TO MONT-EMP-RECORD
-                   WRITE MONT-EMP-RECORD
-                   
-                   MOVE INVENTORY-RECORD TO MONT-INVENTORY-RECORD
-                   WRITE MONT-INVENTORY-RECORD
-
-           END-EVALUATE
-           .
-
-       35-ID-ERROR.
-           MOVE MESSEY-RECORD TO ERROR-RECORD
-           WRITE ERROR-RECORD
-
-           .
-
-       40-EOF-ROUTINE.
-           CLOSE MESSEY-FILE
-                BHAM-EMP-REPORT
-                HUNT-EMP-REPORT
-                ANNI-EMP-REPORT
-                MONT-EMP-REPORT
-                BHAM-INVENTORY-REPORT
-                HUNT-INVENTORY-REPORT
-                ANNI-INVENTORY-REPORT
-                MONT-INVENTORY-REPORT
-                ERROR-FILE
-
-           STOP RUN
-           .
-
-           
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CS370PROGRAM3.
+       AUTHOR. P W ASKEW.
+      ****************************************************************
+      * This program serves to give practice with working with multiple
+      * output files as well as expecting bad data.
+      * The problem is that a CEO has purchased some warhouses full of 
+      * candy and the previous owners did a poor job of trying to 
+      * digitize the records. The report may contain incomplete data
+      * and the file contains employee info and warehouse info together
+      *
+      * This program will separate the data into four inventory files
+      * and four employee files. It will also create a file for entries
+      * that are errors
+      * *****
+      * INPUT:
+      *    WAREHOUSE-CONTROL.txt lists the valid warehouse IDs, one
+      *    OLD-WAREHOUSE-ID/NEW-WAREHOUSE-ID pair per line, so ops can
+      *    add or change a warehouse mapping without a recompile. A
+      *    missing or empty control file stops the run.
+      *
+      *    The PR3FA21-MESS.txt file contains the following:
+      *        1. Warehouse ID
+      *        2. Employee ID
+      *        3. Employee Position
+      *        4. Employee Last Name
+      *        5. Employee First Name
+      *        6. Employee Middle Initial
+      *        7. Hire Date
+      *        8. Filler
+      *        9. Current Yearly Salary
+      *        10. Number of Dependents
+      *        11. Health Plan
+      *        12. Health Insurance Cost
+      *        13. Filler
+      *        14. Vender ID
+      *        15. Candy ID
+      *        16. Candy Data Array
+      *            1. Candy Name
+      *            2. Candy Box Size
+      *            3. Candy Type
+      *            4. Cases in Stock
+      *            5. Purchase Price
+      * *****
+      * OUTPUT:
+      *    Each Inventory File will contain the following:
+      *        1. Warehouse ID
+      *        2. Vender ID
+      *        3. Candy ID
+      *        4. Candy Data Array
+      *            1. Candy Name
+      *            2. Candy Box Size
+      *            3. Candy Type
+      *            4. Cases in Stock
+      *            5. Purchase Price
+      *
+      *    Each Employee File will contain the following:
+      *        1. Warehouse ID
+      *        2. Employee ID
+      *        3. Employee Position
+      *        4. Employee Last Name
+      *        5. Employee First Name
+      *        6. Employee Middle Initial
+      *        7. Hire Date
+      *        8. Filler
+      *        9. Current Yearly Salary
+      *        10. Number of Dependents
+      *        11. Health Plan
+      *        12. Health Insurance Cost
+      *        13. Filler
+      *
+      *    Records that fail are copied whole into one of four error
+      *    files by rejection reason: ID-Error-File.txt (no valid
+      *    Warehouse ID), Validation-Error-File.txt (bad hire date,
+      *    salary, health plan, or dependents count), Duplicate-Error-
+      *    File.txt (Employee ID already seen this run), and
+      *    Continuation-Error-File.txt (a continuation record with no
+      *    matching open entry, or one that would overflow it).
+      *
+      *    A warehouse ID that is valid per WAREHOUSE-CONTROL.txt but
+      *    has no dedicated employee/inventory files of its own yet is
+      *    copied whole, continuation candy lines included, into
+      *    Unrouted-Warehouse-File.txt instead of being dropped.
+      *
+      *    Summary-Report.txt prints run date, per-warehouse employee/
+      *    inventory counts, grand totals, and the error/record-count
+      *    breakdown for the run.
+      *
+      *    CS370PROGRAM3.CKPT holds the one restart record the run
+      *    checkpoints to after every warehouse entry is flushed, so an
+      *    interrupted run can resume instead of reprocessing everything
+      *    from the top. A completed, reconciled run clears it back out.
+      *
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MESSEY-FILE
+               ASSIGN TO 'PR3FA21-MESS-1.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BHAM-EMP-REPORT
+               ASSIGN TO PRINTER 'B100-Employee-Report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HUNT-EMP-REPORT
+               ASSIGN TO PRINTER 'B200-Employee-Report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ANNI-EMP-REPORT
+               ASSIGN TO PRINTER 'B300-Employee-Report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MONT-EMP-REPORT
+               ASSIGN TO PRINTER 'B400-Employee-Report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BHAM-INVENTORY-REPORT
+               ASSIGN TO PRINTER 'B100-Inventory-Report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HUNT-INVENTORY-REPORT
+               ASSIGN TO PRINTER 'B200-Inventory-Report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ANNI-INVENTORY-REPORT
+               ASSIGN TO PRINTER 'B300-Inventory-Report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MONT-INVENTORY-REPORT
+               ASSIGN TO PRINTER 'B400-Inventory-Report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ID-ERROR-FILE
+               ASSIGN TO PRINTER 'ID-Error-File.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VALIDATION-ERROR-FILE
+               ASSIGN TO PRINTER 'Validation-Error-File.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DUPLICATE-ERROR-FILE
+               ASSIGN TO PRINTER 'Duplicate-Error-File.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTINUATION-ERROR-FILE
+               ASSIGN TO PRINTER 'Continuation-Error-File.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUMMARY-REPORT
+               ASSIGN TO PRINTER 'Summary-Report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT UNROUTED-FILE
+               ASSIGN TO PRINTER 'Unrouted-Warehouse-File.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WAREHOUSE-CONTROL-FILE
+               ASSIGN TO 'WAREHOUSE-CONTROL.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WHC-FILE-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'CS370PROGRAM3.CKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT BHAM-EMP-WORK
+               ASSIGN TO 'B100-Employee-Work.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HUNT-EMP-WORK
+               ASSIGN TO 'B200-Employee-Work.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ANNI-EMP-WORK
+               ASSIGN TO 'B300-Employee-Work.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MONT-EMP-WORK
+               ASSIGN TO 'B400-Employee-Work.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMP-SORT-FILE
+               ASSIGN TO 'EMP-SORT.tmp'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD MESSEY-FILE
+           RECORD CONTAINS 224 CHARACTERS.
+
+       01  MESSEY-RECORD.
+           05  WAREHOUSE-ID            PIC X(4).
+           05  EMP-ID                  PIC X(5).
+           05  EMP-POS                 PIC AA.
+           05  EMP-LAST-NAME           PIC X(10).
+           05  EMP-FIRST-NAME          PIC X(10).
+           05  EMP-MIDDLE-INI          PIC X.
+           05  FILLER                  PIC XX.
+           05  EMP-HIRE-DATE           PIC 9(8).
+           05  FILLER                  PIC X(25).
+           05  EMP-SALARY              PIC 9(8).
+           05  EMP-DEPENDENTS          PIC 99.
+           05  EMP-HEALTH-PLAN         PIC A.
+           05  EMP-HEALTH-COST         PIC 999.
+           05  FILLER                  PIC XXXX.
+           05  VENDOR-ID               PIC A.
+           05  CANDY-ID                PIC XXX.
+           05  CANDY-DATA OCCURS 5 TIMES.
+               10  CANDY-NAME          PIC X(15).
+               10  CANDY-BOX-SIZE      PIC A.
+               10  CANDY-TYPE          PIC AA.
+               10  CANDY-STOCK         PIC S9(4).
+               10  PURCHASE-PRICE      PIC S999V99.
+
+       FD BHAM-EMP-REPORT
+           RECORD CONTAINS 85 CHARACTERS.
+
+       01  BHAM-EMP-RECORD             PIC X(85).
+
+       FD HUNT-EMP-REPORT
+           RECORD CONTAINS 85 CHARACTERS.
+
+       01  HUNT-EMP-RECORD             PIC X(85).
+
+       FD ANNI-EMP-REPORT
+           RECORD CONTAINS 85 CHARACTERS.
+
+       01  ANNI-EMP-RECORD             PIC X(85).
+
+       FD MONT-EMP-REPORT
+           RECORD CONTAINS 85 CHARACTERS.
+
+       01  MONT-EMP-RECORD             PIC X(85).
+
+      *****************************************************************
+      * The four *-EMP-WORK files hold each warehouse's employee rows
+      * in read order.  42-SORT-EMPLOYEE-FILES sorts each one by last
+      * name/first name into its matching *-EMP-REPORT file.
+      *****************************************************************
+       FD BHAM-EMP-WORK
+           RECORD CONTAINS 85 CHARACTERS.
+
+       01  BHAM-EMP-WORK-RECORD        PIC X(85).
+
+       FD HUNT-EMP-WORK
+           RECORD CONTAINS 85 CHARACTERS.
+
+       01  HUNT-EMP-WORK-RECORD        PIC X(85).
+
+       FD ANNI-EMP-WORK
+           RECORD CONTAINS 85 CHARACTERS.
+
+       01  ANNI-EMP-WORK-RECORD        PIC X(85).
+
+       FD MONT-EMP-WORK
+           RECORD CONTAINS 85 CHARACTERS.
+
+       01  MONT-EMP-WORK-RECORD        PIC X(85).
+
+       SD EMP-SORT-FILE.
+
+       01  SORT-EMP-RECORD.
+           05  SRT-WAREHOUSE-ID            PIC X(4).
+           05  SRT-EMP-ID                  PIC X(5).
+           05  SRT-EMP-POS                 PIC AA.
+           05  SRT-LAST-NAME                PIC X(10).
+           05  SRT-FIRST-NAME              PIC X(10).
+           05  SRT-MIDDLE-INI               PIC X.
+           05  FILLER                      PIC XX.
+           05  SRT-HIRE-DATE               PIC 9(8).
+           05  FILLER                      PIC X(25).
+           05  SRT-SALARY                  PIC 9(8).
+           05  SRT-DEPENDENTS              PIC 99.
+           05  SRT-HEALTH-PLAN             PIC A.
+           05  SRT-HEALTH-COST             PIC 999.
+           05  FILLER                      PIC XXXX.
+
+       FD BHAM-INVENTORY-REPORT
+           RECORD CONTAINS 550 CHARACTERS.
+
+       01  BHAM-INVENTORY-RECORD       PIC X(550).
+
+       FD HUNT-INVENTORY-REPORT
+           RECORD CONTAINS 550 CHARACTERS.
+
+       01  HUNT-INVENTORY-RECORD       PIC X(550).
+
+       FD ANNI-INVENTORY-REPORT
+           RECORD CONTAINS 550 CHARACTERS.
+
+       01  ANNI-INVENTORY-RECORD       PIC X(550).
+
+       FD MONT-INVENTORY-REPORT
+           RECORD CONTAINS 550 CHARACTERS.
+
+       01  MONT-INVENTORY-RECORD      PIC X(550).
+
+      *****************************************************************
+      * ERROR-FILE was split into one file per rejection reason so a
+      * reviewer does not have to re-derive why each record failed --
+      * 35-ID-ERROR, 37-VALIDATION-ERROR, 38-DUPLICATE-ERROR, and
+      * 50-CONTINUATION-ERROR each write to their own file now.
+      *****************************************************************
+       FD ID-ERROR-FILE
+           RECORD CONTAINS 224 CHARACTERS.
+
+       01  ID-ERROR-RECORD             PIC X(224).
+
+       FD VALIDATION-ERROR-FILE
+           RECORD CONTAINS 224 CHARACTERS.
+
+       01  VALIDATION-ERROR-RECORD     PIC X(224).
+
+       FD DUPLICATE-ERROR-FILE
+           RECORD CONTAINS 224 CHARACTERS.
+
+       01  DUPLICATE-ERROR-RECORD      PIC X(224).
+
+       FD CONTINUATION-ERROR-FILE
+           RECORD CONTAINS 224 CHARACTERS.
+
+       01  CONTINUATION-ERROR-RECORD   PIC X(224).
+
+       FD SUMMARY-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  SUMMARY-RECORD              PIC X(80).
+
+       FD UNROUTED-FILE
+           RECORD CONTAINS 830 CHARACTERS.
+
+       01  UNROUTED-RECORD             PIC X(830).
+
+       FD WAREHOUSE-CONTROL-FILE
+           RECORD CONTAINS 8 CHARACTERS.
+
+       01  WAREHOUSE-CTL-RECORD.
+           05  WHC-OLD-ID              PIC X(4).
+           05  WHC-NEW-ID              PIC X(4).
+
+      *****************************************************************
+      * CHECKPOINT-FILE holds the one restart record written by
+      * 45-WRITE-CHECKPOINT-IF-DUE and read back by 13-CHECK-FOR-
+      * RESTART.  The record is a fixed-size image of CHECKPOINT-DATA
+      * in WORKING-STORAGE, the same fixed-FD/variable-WS pairing used
+      * for INVENTORY-RECORD and the *-INVENTORY-REPORT files.
+      *****************************************************************
+       FD CHECKPOINT-FILE
+           RECORD CONTAINS 545 CHARACTERS.
+
+       01  CHECKPOINT-RECORD           PIC X(545).
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG                PIC X           VALUE ' '.
+               88 NO-MORE-DATA                         VALUE 'N'.
+           05  FIRST-RECORD                            VALUE 'Y'.
+           05  VALID-DATA-SWITCH       PIC X           VALUE 'Y'.
+               88 DATA-IS-VALID                        VALUE 'Y'.
+               88 DATA-IS-INVALID                      VALUE 'N'.
+           05  DUPLICATE-SWITCH        PIC X           VALUE 'N'.
+               88 DUPLICATE-DETECTED                   VALUE 'Y'.
+       
+       01  TEMP-FIELDS.
+           05  TEMP-NEW-WAREHOUSE-ID   PIC X(4).
+           05  SUB                     PIC 99          VALUE 1.
+           05  WH-SUB                  PIC 99          VALUE 1.
+           05  WHC-FILE-STATUS         PIC XX          VALUE SPACES.
+           05  WHC-EOF-FLAG            PIC X           VALUE ' '.
+               88 NO-MORE-WHC-DATA                     VALUE 'N'.
+           05  SORT-EOF-SWITCH         PIC X           VALUE 'N'.
+               88 NO-MORE-SORT-DATA                    VALUE 'Y'.
+           05  MAX-LINES-PER-PAGE      PIC 99          VALUE 40.
+           05  PAGE-NUM-ED          PIC ZZ9.
+           05  CKPT-FILE-STATUS        PIC XX          VALUE SPACES.
+           05  RESTART-SWITCH          PIC X           VALUE 'N'.
+               88 RESTART-IN-PROGRESS                  VALUE 'Y'.
+           05  RESTART-SKIP-COUNT      PIC 9(7)        VALUE 0.
+           05  SKIP-COUNT              PIC 9(7)        VALUE 0.
+           05  CHECKPOINT-INTERVAL     PIC 9(5)        VALUE 1.
+           05  CKPT-QUOTIENT           PIC 9(7)        VALUE 0.
+           05  CKPT-REMAINDER          PIC 9(7)        VALUE 0.
+
+      *****************************************************************
+      * CHECKPOINT-DATA is the restart record: every RUN-TOTALS field,
+      * CONTINUATION-RECORD-COUNT, and a per-warehouse employee/
+      * inventory count snapshot (including each warehouse's report
+      * line/page counters, so a restarted report's page breaks pick
+      * up where the interrupted run left off instead of resetting to
+      * page 1 mid-file), as of the last record multiple of
+      * CHECKPOINT-INTERVAL that was safely flushed (no held record
+      * still pending).  CHECKPOINT-INTERVAL is 1 -- every flush is
+      * checkpointed -- because the *-EMP-WORK/*-INVENTORY-REPORT/
+      * error files are reopened with EXTEND (not truncated) on
+      * restart; any flush more recent than the saved checkpoint would
+      * otherwise be replayed by 21-SKIP-PROCESSED-RECORDS' restart gap
+      * and appended to those files a second time.  See
+      * 45-WRITE-CHECKPOINT-IF-DUE and 13-CHECK-FOR-RESTART.
+      *****************************************************************
+       01  CHECKPOINT-DATA.
+           05  CKPT-TOTAL-READ-COUNT       PIC 9(7)    VALUE 0.
+           05  CKPT-TOTAL-EMP-COUNT        PIC 9(7)    VALUE 0.
+           05  CKPT-TOTAL-INV-COUNT        PIC 9(7)    VALUE 0.
+           05  CKPT-TOTAL-ERROR-COUNT      PIC 9(7)    VALUE 0.
+           05  CKPT-TOTAL-VALID-ERR-COUNT  PIC 9(7)    VALUE 0.
+           05  CKPT-TOTAL-UNROUTED-COUNT   PIC 9(7)    VALUE 0.
+           05  CKPT-TOTAL-DUPLICATE-COUNT  PIC 9(7)    VALUE 0.
+           05  CKPT-TOTAL-CONTIN-ERR-COUNT PIC 9(7)    VALUE 0.
+           05  CKPT-CONTINUATION-COUNT     PIC 9(7)    VALUE 0.
+           05  CKPT-WAREHOUSE-COUNT        PIC 99      VALUE 0.
+           05  CKPT-WH-TOTAL OCCURS 1 TO 20 TIMES
+               DEPENDING ON CKPT-WAREHOUSE-COUNT.
+               10  CKPT-WH-EMP-COUNT       PIC 9(7).
+               10  CKPT-WH-INV-COUNT       PIC 9(7).
+               10  CKPT-WH-INV-LINE-COUNT  PIC 99.
+               10  CKPT-WH-INV-PAGE-COUNT  PIC 999.
+               10  CKPT-WH-EMP-LINE-COUNT  PIC 99.
+               10  CKPT-WH-EMP-PAGE-COUNT  PIC 999.
+
+      *****************************************************************
+      * RUN-DATE-FIELDS is stamped once by 14-GET-RUN-DATE and printed
+      * on every report header by 33-BUILD-INV-HEADER-LINES and
+      * 34-BUILD-EMP-HEADER-LINES.
+      *****************************************************************
+       01  RUN-DATE-FIELDS.
+           05  RUN-DATE-YYYYMMDD       PIC 9(8).
+           05  RUN-DATE-X REDEFINES RUN-DATE-YYYYMMDD.
+               10  RUN-DATE-CCYY       PIC 9(4).
+               10  RUN-DATE-MM         PIC 99.
+               10  RUN-DATE-DD         PIC 99.
+           05  RUN-DATE-DISPLAY     PIC X(10).
+
+       01  REPORT-HEADER-LINES.
+           05  HEADER-LINE-1           PIC X(80).
+           05  HEADER-LINE-2           PIC X(80).
+           05  HEADER-LINE-3           PIC X(80).
+
+      *****************************************************************
+      * WAREHOUSE-TABLE is loaded at run time by 12-LOAD-WAREHOUSE-
+      * TABLE from WAREHOUSE-CONTROL-FILE so that operations can add
+      * or change a warehouse mapping without a recompile.  The
+      * MAX-WAREHOUSES limit only bounds the in-memory table -- wiring
+      * a brand-new warehouse's data all the way out to its own
+      * employee/inventory files still takes a new SELECT/FD and a
+      * WHEN clause in 30-PROCESS-WAREHOUSE-DATA.  Until that is done,
+      * a valid-but-unwired warehouse code is captured whole by
+      * 39-UNROUTED-WAREHOUSE instead of being dropped.
+      *****************************************************************
+       01  WAREHOUSE-COUNT             PIC 99          VALUE 0.
+
+       01  WAREHOUSE-TABLE.
+           05  WAREHOUSE OCCURS 1 TO 20 TIMES
+               DEPENDING ON WAREHOUSE-COUNT
+               INDEXED BY WAREHOUSE-ID-INDEX.
+               10 OLD-WAREHOUSE-ID     PIC X(4).
+               10 NEW-WAREHOUSE-ID     PIC X(4).
+
+       01  WAREHOUSE-TOTALS.
+           05  WH-TOTAL OCCURS 1 TO 20 TIMES
+               DEPENDING ON WAREHOUSE-COUNT
+               INDEXED BY WH-TOTAL-INDEX.
+               10  WH-EMP-COUNT        PIC 9(7)        VALUE 0.
+               10  WH-INV-COUNT        PIC 9(7)        VALUE 0.
+               10  WH-INV-LINE-COUNT   PIC 99          VALUE 0.
+               10  WH-INV-PAGE-COUNT   PIC 999         VALUE 0.
+               10  WH-EMP-LINE-COUNT   PIC 99          VALUE 0.
+               10  WH-EMP-PAGE-COUNT   PIC 999         VALUE 0.
+
+       01  RUN-TOTALS.
+           05  TOTAL-EMP-COUNT         PIC 9(7)        VALUE 0.
+           05  TOTAL-INV-COUNT         PIC 9(7)        VALUE 0.
+           05  TOTAL-ERROR-COUNT       PIC 9(7)        VALUE 0.
+           05  TOTAL-VALID-ERR-COUNT   PIC 9(7)        VALUE 0.
+           05  TOTAL-UNROUTED-COUNT    PIC 9(7)        VALUE 0.
+           05  TOTAL-DUPLICATE-COUNT   PIC 9(7)        VALUE 0.
+           05  TOTAL-CONTIN-ERR-COUNT  PIC 9(7)        VALUE 0.
+           05  TOTAL-READ-COUNT        PIC 9(7)        VALUE 0.
+           05  TOTAL-WRITTEN-COUNT     PIC 9(7)        VALUE 0.
+
+      *****************************************************************
+      * SEEN-EMP-TABLE remembers every Employee ID processed so far
+      * this run.  26-CHECK-DUPLICATE-EMPID searches it before an
+      * employee/inventory entry is accepted; a repeat Employee ID is
+      * diverted by 38-DUPLICATE-ERROR instead of being written again.
+      *****************************************************************
+       01  SEEN-EMP-COUNT              PIC 9(5)        VALUE 0.
+
+       01  SEEN-EMP-TABLE.
+           05  SEEN-EMP-ENTRY OCCURS 1 TO 99999 TIMES
+               DEPENDING ON SEEN-EMP-COUNT
+               INDEXED BY SEEN-EMP-INDEX.
+               10  SEEN-EMP-ID         PIC X(5).
+
+      *********************    OUTPUT AREA     *************************
+
+       01 EMP-RECORD.
+           05  OUT-EMP-WAREHOUSE-ID        PIC X(4).
+           05  OUT-EMP-ID                  PIC X(5).
+           05  OUT-EMP-POS                 PIC AA.
+           05  OUT-LAST-NAME               PIC X(10).
+           05  OUT-FIRST-NAME              PIC X(10).
+           05  OUT-MIDDLE-INI              PIC X.
+           05  FILLER                      PIC XX.
+           05  OUT-HIRE-DATE               PIC 9(8).
+           05  FILLER                  PIC X(25).
+           05  OUT-SALARY                  PIC 9(8).
+           05  OUT-DEPENDENTS              PIC 99.
+           05  OUT-HEALTH-PLAN             PIC A.
+           05  OUT-HEALTH-COST             PIC 999.
+           05  FILLER                  PIC XXXX.
+
+       01  SUMMARY-LINE.
+           05  SUM-LABEL                   PIC X(20).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  SUM-EMP-COUNT               PIC Z,ZZZ,ZZ9.
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  SUM-INV-COUNT               PIC Z,ZZZ,ZZ9.
+           05  FILLER                      PIC X(38)   VALUE SPACES.
+
+      *****************************************************************
+      * OUT-CANDY-DATA is OCCURS DEPENDING ON OUT-CANDY-COUNT so a
+      * vendor/warehouse combination that spans more than one physical
+      * MESSEY-FILE record (a continuation record -- see 28-APPEND-
+      * CONTINUATION) can carry all of its candy lines in one
+      * inventory record instead of losing the overflow.
+      *****************************************************************
+       01  INVENTORY-RECORD.
+           05  OUT-INV-WAREHOUSE-ID        PIC X(4).
+           05  OUT-VENDOR-ID               PIC A.
+           05  OUT-CANDY-ID                PIC XXX.
+           05  OUT-CANDY-COUNT             PIC 99      VALUE 0.
+           05  OUT-CANDY-DATA OCCURS 1 TO 20 TIMES
+               DEPENDING ON OUT-CANDY-COUNT.
+               10  OUT-CANDY-NAME          PIC X(15).
+               10  OUT-CANDY-BOX-SIZE      PIC A.
+               10  OUT-CANDY-TYPE          PIC AA.
+               10  OUT-CANDY-STOCK         PIC S9(4).
+               10  OUT-PURCHASE-PRICE      PIC S999V99.
+
+      *****************************************************************
+      * HOLD-RECORD-AREA buffers one warehouse/vendor/candy entry
+      * while later continuation records (same vendor/warehouse, but
+      * blank EMP-ID) are folded into HOLD-CANDY-TABLE.  The buffered
+      * entry is not written out until the next primary record is
+      * read or MESSEY-FILE hits end of file -- see 29-FLUSH-HELD-
+      * RECORD and 31-WRITE-WAREHOUSE-RECORD.
+      *****************************************************************
+       01  HOLD-SWITCH                     PIC X       VALUE 'N'.
+           88  HOLD-RECORD-PENDING                     VALUE 'Y'.
+
+       01  HOLD-RECORD-AREA.
+           05  HOLD-RAW-RECORD             PIC X(224).
+           05  HOLD-WAREHOUSE-ID           PIC X(4).
+           05  HOLD-NEW-WAREHOUSE-ID       PIC X(4).
+           05  HOLD-WH-SUB                 PIC 99.
+           05  HOLD-EMP-ID                 PIC X(5).
+           05  HOLD-EMP-POS                PIC AA.
+           05  HOLD-EMP-LAST-NAME          PIC X(10).
+           05  HOLD-EMP-FIRST-NAME         PIC X(10).
+           05  HOLD-EMP-MIDDLE-INI         PIC X.
+           05  HOLD-EMP-HIRE-DATE          PIC 9(8).
+           05  HOLD-EMP-SALARY             PIC 9(8).
+           05  HOLD-EMP-DEPENDENTS         PIC 99.
+           05  HOLD-EMP-HEALTH-PLAN        PIC A.
+           05  HOLD-EMP-HEALTH-COST        PIC 999.
+           05  HOLD-VENDOR-ID              PIC A.
+           05  HOLD-CANDY-ID               PIC XXX.
+           05  HOLD-CANDY-COUNT            PIC 99      VALUE 0.
+           05  HOLD-CANDY-TABLE OCCURS 1 TO 20 TIMES
+               DEPENDING ON HOLD-CANDY-COUNT.
+               10  HOLD-CANDY-ENTRY        PIC X(27).
+
+       01  CONTINUATION-RECORD-COUNT       PIC 9(7)    VALUE 0.
+
+       PROCEDURE DIVISION.
+       
+       10-CONTROL-MODULE.
+
+           PERFORM 12-LOAD-WAREHOUSE-TABLE
+           PERFORM 13-CHECK-FOR-RESTART
+           PERFORM 14-GET-RUN-DATE
+           PERFORM 15-HSKPING-ROUTINE
+           PERFORM 20-PROCESS-INPUT-FILE
+           PERFORM 40-EOF-ROUTINE
+           .
+
+      *****************************************************************
+      * 13-CHECK-FOR-RESTART looks for a checkpoint record left behind
+      * by an earlier, interrupted run of this program.  If one is
+      * found, RUN-TOTALS and the per-warehouse counts are primed from
+      * it and RESTART-SKIP-COUNT is set so 20-PROCESS-INPUT-FILE reads
+      * past (without reprocessing) the MESSEY-FILE records already
+      * accounted for.  No checkpoint file, or one with a zero record
+      * count, just means a normal run from the top -- this is not an
+      * error the way a missing WAREHOUSE-CONTROL-FILE is.
+      *****************************************************************
+       13-CHECK-FOR-RESTART.
+           MOVE 'N' TO RESTART-SWITCH
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS IS EQUAL TO '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO CHECKPOINT-DATA
+                       IF CKPT-TOTAL-READ-COUNT > 0
+                           MOVE 'Y' TO RESTART-SWITCH
+                           MOVE CKPT-TOTAL-READ-COUNT TO
+                                   RESTART-SKIP-COUNT
+                           MOVE CKPT-TOTAL-READ-COUNT TO
+                                   TOTAL-READ-COUNT
+                           MOVE CKPT-TOTAL-EMP-COUNT TO
+                                   TOTAL-EMP-COUNT
+                           MOVE CKPT-TOTAL-INV-COUNT TO
+                                   TOTAL-INV-COUNT
+                           MOVE CKPT-TOTAL-ERROR-COUNT TO
+                                   TOTAL-ERROR-COUNT
+                           MOVE CKPT-TOTAL-VALID-ERR-COUNT TO
+                                   TOTAL-VALID-ERR-COUNT
+                           MOVE CKPT-TOTAL-UNROUTED-COUNT TO
+                                   TOTAL-UNROUTED-COUNT
+                           MOVE CKPT-TOTAL-DUPLICATE-COUNT TO
+                                   TOTAL-DUPLICATE-COUNT
+                           MOVE CKPT-TOTAL-CONTIN-ERR-COUNT TO
+                                   TOTAL-CONTIN-ERR-COUNT
+                           MOVE CKPT-CONTINUATION-COUNT TO
+                                   CONTINUATION-RECORD-COUNT
+                           PERFORM VARYING WH-SUB FROM 1 BY 1
+                               UNTIL WH-SUB > CKPT-WAREHOUSE-COUNT
+                                  OR WH-SUB > WAREHOUSE-COUNT
+                               MOVE CKPT-WH-EMP-COUNT (WH-SUB) TO
+                                       WH-EMP-COUNT (WH-SUB)
+                               MOVE CKPT-WH-INV-COUNT (WH-SUB) TO
+                                       WH-INV-COUNT (WH-SUB)
+                               MOVE CKPT-WH-INV-LINE-COUNT (WH-SUB) TO
+                                       WH-INV-LINE-COUNT (WH-SUB)
+                               MOVE CKPT-WH-INV-PAGE-COUNT (WH-SUB) TO
+                                       WH-INV-PAGE-COUNT (WH-SUB)
+                               MOVE CKPT-WH-EMP-LINE-COUNT (WH-SUB) TO
+                                       WH-EMP-LINE-COUNT (WH-SUB)
+                               MOVE CKPT-WH-EMP-PAGE-COUNT (WH-SUB) TO
+                                       WH-EMP-PAGE-COUNT (WH-SUB)
+                           END-PERFORM
+                           DISPLAY 'CS370PROGRAM3: RESUMING AFTER '
+                                   'CHECKPOINT, SKIPPING '
+                                   RESTART-SKIP-COUNT ' RECORDS'
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      *****************************************************************
+      * 12-LOAD-WAREHOUSE-TABLE reads WAREHOUSE-CONTROL-FILE and
+      * builds the in-memory WAREHOUSE-TABLE used by 25-WAREHOUSE-
+      * CHECK.  Each control record is OLD-WAREHOUSE-ID/NEW-WAREHOUSE-
+      * ID, one warehouse per line.  A missing or unreadable control
+      * file stops the run -- there is no safe default warehouse list.
+      *****************************************************************
+       12-LOAD-WAREHOUSE-TABLE.
+
+           OPEN INPUT WAREHOUSE-CONTROL-FILE
+           IF WHC-FILE-STATUS IS NOT EQUAL TO '00'
+               DISPLAY 'CS370PROGRAM3: UNABLE TO OPEN WAREHOUSE '
+                       'CONTROL FILE, FILE STATUS = ' WHC-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE ' ' TO WHC-EOF-FLAG
+           PERFORM UNTIL NO-MORE-WHC-DATA
+               READ WAREHOUSE-CONTROL-FILE
+                   AT END
+                       MOVE 'N' TO WHC-EOF-FLAG
+                   NOT AT END
+                       IF WAREHOUSE-COUNT IS EQUAL TO 20
+                           DISPLAY 'CS370PROGRAM3: WAREHOUSE CONTROL '
+                                   'FILE HAS MORE THAN 20 WAREHOUSE '
+                                   'ENTRIES, TABLE IS FULL'
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO WAREHOUSE-COUNT
+                       MOVE WHC-OLD-ID TO
+                               OLD-WAREHOUSE-ID (WAREHOUSE-COUNT)
+                       MOVE WHC-NEW-ID TO
+                               NEW-WAREHOUSE-ID (WAREHOUSE-COUNT)
+               END-READ
+           END-PERFORM
+
+           CLOSE WAREHOUSE-CONTROL-FILE
+
+           IF WAREHOUSE-COUNT IS EQUAL TO ZERO
+               DISPLAY 'CS370PROGRAM3: WAREHOUSE CONTROL FILE '
+                       'CONTAINED NO WAREHOUSE ENTRIES'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+      *****************************************************************
+      * 14-GET-RUN-DATE stamps the date this run started so every
+      * report header (33-BUILD-INV-HEADER-LINES, 34-BUILD-EMP-
+      * HEADER-LINES) can carry it, independent of whatever day the
+      * data itself was keyed.
+      *****************************************************************
+       14-GET-RUN-DATE.
+
+           ACCEPT RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD
+
+           MOVE SPACES TO RUN-DATE-DISPLAY
+           STRING RUN-DATE-MM    DELIMITED BY SIZE
+                  '/'            DELIMITED BY SIZE
+                  RUN-DATE-DD    DELIMITED BY SIZE
+                  '/'            DELIMITED BY SIZE
+                  RUN-DATE-CCYY  DELIMITED BY SIZE
+               INTO RUN-DATE-DISPLAY
+           .
+
+      *****************************************************************
+      * A restarted run (RESTART-IN-PROGRESS, set by 13-CHECK-FOR-
+      * RESTART) must OPEN EXTEND the work/report/error files instead
+      * of OPEN OUTPUT -- OUTPUT would truncate them and throw away
+      * every record the interrupted run already wrote, even though
+      * 13-CHECK-FOR-RESTART has already primed the run's counters as
+      * if that data were still there.
+      *****************************************************************
+       15-HSKPING-ROUTINE.
+
+           OPEN INPUT MESSEY-FILE
+
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND BHAM-EMP-WORK
+                    EXTEND HUNT-EMP-WORK
+                    EXTEND ANNI-EMP-WORK
+                    EXTEND MONT-EMP-WORK
+                    EXTEND BHAM-INVENTORY-REPORT
+                    EXTEND HUNT-INVENTORY-REPORT
+                    EXTEND ANNI-INVENTORY-REPORT
+                    EXTEND MONT-INVENTORY-REPORT
+                    EXTEND ID-ERROR-FILE
+                    EXTEND VALIDATION-ERROR-FILE
+                    EXTEND DUPLICATE-ERROR-FILE
+                    EXTEND CONTINUATION-ERROR-FILE
+                    EXTEND SUMMARY-REPORT
+                    EXTEND UNROUTED-FILE
+           ELSE
+               OPEN OUTPUT BHAM-EMP-WORK
+                    OUTPUT HUNT-EMP-WORK
+                    OUTPUT ANNI-EMP-WORK
+                    OUTPUT MONT-EMP-WORK
+                    OUTPUT BHAM-INVENTORY-REPORT
+                    OUTPUT HUNT-INVENTORY-REPORT
+                    OUTPUT ANNI-INVENTORY-REPORT
+                    OUTPUT MONT-INVENTORY-REPORT
+                    OUTPUT ID-ERROR-FILE
+                    OUTPUT VALIDATION-ERROR-FILE
+                    OUTPUT DUPLICATE-ERROR-FILE
+                    OUTPUT CONTINUATION-ERROR-FILE
+                    OUTPUT SUMMARY-REPORT
+                    OUTPUT UNROUTED-FILE
+           END-IF
+
+           .
+
+      *****************************************************************
+      * A MESSEY-FILE record with a blank EMP-ID is a continuation of
+      * the warehouse/vendor/candy entry on the prior record -- extra
+      * candy lines the digitizers could not fit on one line -- rather
+      * than a new employee/inventory entry of its own.  The just-read
+      * record is not added to TOTAL-READ-COUNT until after any prior
+      * held entry is flushed, so 45-WRITE-CHECKPOINT-IF-DUE (called
+      * from 29-FLUSH-HELD-RECORD) only ever sees a TOTAL-READ-COUNT
+      * that matches what the other CKPT-TOTAL-* fields account for --
+      * never one that includes a record whose disposition is not yet
+      * known.
+      *****************************************************************
+       20-PROCESS-INPUT-FILE.
+           IF RESTART-IN-PROGRESS
+               PERFORM 21-SKIP-PROCESSED-RECORDS
+           END-IF
+
+           PERFORM UNTIL NO-MORE-DATA
+               READ MESSEY-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                       PERFORM 29-FLUSH-HELD-RECORD
+                   NOT AT END
+                       IF EMP-ID IS EQUAL TO SPACES
+                           ADD 1 TO TOTAL-READ-COUNT
+                           PERFORM 28-APPEND-CONTINUATION
+                       ELSE
+                           PERFORM 29-FLUSH-HELD-RECORD
+                           ADD 1 TO TOTAL-READ-COUNT
+                           PERFORM 25-WAREHOUSE-CHECK
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           .
+
+      *****************************************************************
+      * 21-SKIP-PROCESSED-RECORDS re-reads, without processing, the
+      * MESSEY-FILE records already accounted for by the checkpoint
+      * found in 13-CHECK-FOR-RESTART.  MESSEY-FILE is LINE SEQUENTIAL
+      * with no keyed or relative access, so re-reading from the top
+      * is the only way to reach the restart point.  Each skipped main
+      * record is also run through 22-REBUILD-SEEN-EMP-TABLE so
+      * 26-CHECK-DUPLICATE-EMPID can still catch a repeat of an
+      * Employee ID first seen before the checkpoint.
+      *****************************************************************
+       21-SKIP-PROCESSED-RECORDS.
+           MOVE 0 TO SKIP-COUNT
+           PERFORM UNTIL SKIP-COUNT >= RESTART-SKIP-COUNT
+                   OR NO-MORE-DATA
+               READ MESSEY-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO SKIP-COUNT
+                       IF EMP-ID IS NOT EQUAL TO SPACES
+                           PERFORM 22-REBUILD-SEEN-EMP-TABLE
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+
+      *****************************************************************
+      * 22-REBUILD-SEEN-EMP-TABLE replays just enough of 25-WAREHOUSE-
+      * CHECK's logic against a skipped record to put its Employee ID
+      * back into SEEN-EMP-TABLE the same way the interrupted run
+      * would have -- a valid warehouse ID and a record that passes
+      * 27-VALIDATE-EMPLOYEE-DATA adds the ID, exactly as 26-CHECK-
+      * DUPLICATE-EMPID does on a normal pass.  It never writes to any
+      * file or touches a counter -- those are already restored from
+      * the checkpoint -- so an already-accounted-for record is not
+      * counted twice.
+      *****************************************************************
+       22-REBUILD-SEEN-EMP-TABLE.
+           SET WAREHOUSE-ID-INDEX TO 1
+           SEARCH WAREHOUSE
+               AT END
+                   CONTINUE
+               WHEN WAREHOUSE-ID IS EQUAL TO OLD-WAREHOUSE-ID
+                                                   (WAREHOUSE-ID-INDEX)
+                   PERFORM 27-VALIDATE-EMPLOYEE-DATA
+                   IF DATA-IS-VALID
+                       SET SEEN-EMP-INDEX TO 1
+                       SEARCH SEEN-EMP-ENTRY
+                           AT END
+                               ADD 1 TO SEEN-EMP-COUNT
+                               MOVE EMP-ID TO
+                                       SEEN-EMP-ID (SEEN-EMP-COUNT)
+                           WHEN SEEN-EMP-ID (SEEN-EMP-INDEX)
+                                           IS EQUAL TO EMP-ID
+                               CONTINUE
+                       END-SEARCH
+                   END-IF
+           END-SEARCH
+           .
+
+      *****************************************************************
+      * 28-APPEND-CONTINUATION folds a continuation record's candy
+      * lines into the HOLD-CANDY-TABLE of the warehouse entry that is
+      * still open.  A continuation record with nothing open ahead of
+      * it, one whose warehouse/vendor/candy ID does not match the
+      * entry that is open, or one that would push the held entry past
+      * its 20-candy-line ceiling, is itself a digitization error --
+      * not a bad warehouse ID -- and is diverted whole to
+      * 50-CONTINUATION-ERROR instead of being merged, dropped, or
+      * miscategorized with 35-ID-ERROR's warehouse-ID rejections.
+      *****************************************************************
+       28-APPEND-CONTINUATION.
+           IF HOLD-RECORD-PENDING
+                   AND WAREHOUSE-ID IS EQUAL TO HOLD-WAREHOUSE-ID
+                   AND VENDOR-ID IS EQUAL TO HOLD-VENDOR-ID
+                   AND CANDY-ID IS EQUAL TO HOLD-CANDY-ID
+               IF HOLD-CANDY-COUNT + 5 > 20
+                   PERFORM 50-CONTINUATION-ERROR
+               ELSE
+                   PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 5
+                       ADD 1 TO HOLD-CANDY-COUNT
+                       MOVE CANDY-DATA (SUB) TO
+                               HOLD-CANDY-TABLE (HOLD-CANDY-COUNT)
+                   END-PERFORM
+                   ADD 1 TO CONTINUATION-RECORD-COUNT
+               END-IF
+           ELSE
+               PERFORM 50-CONTINUATION-ERROR
+           END-IF
+           .
+
+      *****************************************************************
+      * 29-FLUSH-HELD-RECORD writes out whatever warehouse entry is
+      * currently being held, once it is known that no further
+      * continuation records will extend it.
+      *****************************************************************
+       29-FLUSH-HELD-RECORD.
+           IF HOLD-RECORD-PENDING
+               PERFORM 31-WRITE-WAREHOUSE-RECORD
+               PERFORM 45-WRITE-CHECKPOINT-IF-DUE
+           END-IF
+           .
+
+       25-WAREHOUSE-CHECK.
+
+           MOVE 'N' TO DUPLICATE-SWITCH
+           SET WAREHOUSE-ID-INDEX TO 1
+           SEARCH WAREHOUSE
+               AT END PERFORM 35-ID-ERROR
+               WHEN WAREHOUSE-ID IS EQUAL TO OLD-WAREHOUSE-ID
+                                                   (WAREHOUSE-ID-INDEX)
+                   MOVE NEW-WAREHOUSE-ID(WAREHOUSE-ID-INDEX) TO
+                                               TEMP-NEW-WAREHOUSE-ID
+                   PERFORM 27-VALIDATE-EMPLOYEE-DATA
+                   IF DATA-IS-VALID
+                       PERFORM 26-CHECK-DUPLICATE-EMPID
+                   END-IF
+                   IF DATA-IS-VALID
+                       PERFORM 30-PROCESS-WAREHOUSE-DATA
+                   ELSE
+                       IF DUPLICATE-DETECTED
+                           PERFORM 38-DUPLICATE-ERROR
+                       ELSE
+                           PERFORM 37-VALIDATION-ERROR
+                       END-IF
+                   END-IF
+           END-SEARCH
+
+           .
+
+      *****************************************************************
+      * 26-CHECK-DUPLICATE-EMPID searches SEEN-EMP-TABLE for this
+      * record's Employee ID.  A repeat fails the record the same way
+      * a bad hire date or salary does (DATA-IS-INVALID); a new ID is
+      * added to the table so later repeats of it are also caught.
+      *****************************************************************
+       26-CHECK-DUPLICATE-EMPID.
+           SET SEEN-EMP-INDEX TO 1
+           SEARCH SEEN-EMP-ENTRY
+               AT END
+                   ADD 1 TO SEEN-EMP-COUNT
+                   MOVE EMP-ID TO SEEN-EMP-ID (SEEN-EMP-COUNT)
+               WHEN SEEN-EMP-ID (SEEN-EMP-INDEX) IS EQUAL TO EMP-ID
+                   SET DATA-IS-INVALID TO TRUE
+                   MOVE 'Y' TO DUPLICATE-SWITCH
+           END-SEARCH
+           .
+
+      *****************************************************************
+      * 27-VALIDATE-EMPLOYEE-DATA catches the digitization mistakes
+      * that slip past the warehouse ID check -- all-zero or all-9s
+      * hire dates and salaries, a blank health plan code, and a
+      * non-numeric dependents count.
+      *****************************************************************
+       27-VALIDATE-EMPLOYEE-DATA.
+           SET DATA-IS-VALID TO TRUE
+
+           IF EMP-HIRE-DATE IS EQUAL TO ZEROS
+               OR EMP-HIRE-DATE IS EQUAL TO 99999999
+               SET DATA-IS-INVALID TO TRUE
+           END-IF
+
+           IF EMP-SALARY IS EQUAL TO ZEROS
+               OR EMP-SALARY IS EQUAL TO 99999999
+               SET DATA-IS-INVALID TO TRUE
+           END-IF
+
+           IF EMP-HEALTH-PLAN IS EQUAL TO SPACE
+               SET DATA-IS-INVALID TO TRUE
+           END-IF
+
+           IF EMP-DEPENDENTS IS NOT NUMERIC
+               SET DATA-IS-INVALID TO TRUE
+           END-IF
+
+           .
+
+      *****************************************************************
+      * 30-PROCESS-WAREHOUSE-DATA opens a new held warehouse entry in
+      * HOLD-RECORD-AREA.  It is not written to its output files yet
+      * -- continuation records that follow (28-APPEND-CONTINUATION)
+      * may still add candy lines to it -- so the actual WRITE happens
+      * later, in 31-WRITE-WAREHOUSE-RECORD.
+      *****************************************************************
+       30-PROCESS-WAREHOUSE-DATA.
+
+           MOVE MESSEY-RECORD TO HOLD-RAW-RECORD
+           MOVE WAREHOUSE-ID TO HOLD-WAREHOUSE-ID
+           MOVE TEMP-NEW-WAREHOUSE-ID TO HOLD-NEW-WAREHOUSE-ID
+           SET HOLD-WH-SUB TO WAREHOUSE-ID-INDEX
+
+           MOVE EMP-ID TO HOLD-EMP-ID
+           MOVE EMP-POS TO HOLD-EMP-POS
+           MOVE EMP-LAST-NAME TO HOLD-EMP-LAST-NAME
+           MOVE EMP-FIRST-NAME TO HOLD-EMP-FIRST-NAME
+           MOVE EMP-MIDDLE-INI TO HOLD-EMP-MIDDLE-INI
+           MOVE EMP-HIRE-DATE TO HOLD-EMP-HIRE-DATE
+           MOVE EMP-SALARY TO HOLD-EMP-SALARY
+           MOVE EMP-DEPENDENTS TO HOLD-EMP-DEPENDENTS
+           MOVE EMP-HEALTH-PLAN TO HOLD-EMP-HEALTH-PLAN
+           MOVE EMP-HEALTH-COST TO HOLD-EMP-HEALTH-COST
+           MOVE VENDOR-ID TO HOLD-VENDOR-ID
+           MOVE CANDY-ID TO HOLD-CANDY-ID
+
+           MOVE 5 TO HOLD-CANDY-COUNT
+           PERFORM VARYING SUB
+               FROM 1 BY 1 UNTIL SUB > 5
+           MOVE CANDY-DATA (SUB) TO HOLD-CANDY-TABLE (SUB)
+           END-PERFORM
+
+           MOVE 'Y' TO HOLD-SWITCH
+           .
+
+      *****************************************************************
+      * 31-WRITE-WAREHOUSE-RECORD builds the final EMP-RECORD and
+      * INVENTORY-RECORD from the held entry -- by now it carries all
+      * of its candy lines, main record plus any continuations -- and
+      * writes them to the pair of files for the warehouse in
+      * TEMP-NEW-WAREHOUSE-ID form.
+      *****************************************************************
+       31-WRITE-WAREHOUSE-RECORD.
+
+           MOVE HOLD-NEW-WAREHOUSE-ID TO OUT-EMP-WAREHOUSE-ID
+           MOVE HOLD-EMP-ID TO OUT-EMP-ID
+           MOVE HOLD-EMP-POS TO OUT-EMP-POS
+           MOVE HOLD-EMP-LAST-NAME TO OUT-LAST-NAME
+           MOVE HOLD-EMP-FIRST-NAME TO OUT-FIRST-NAME
+           MOVE HOLD-EMP-MIDDLE-INI TO OUT-MIDDLE-INI
+           MOVE HOLD-EMP-HIRE-DATE TO OUT-HIRE-DATE
+           MOVE HOLD-EMP-SALARY TO OUT-SALARY
+           MOVE HOLD-EMP-DEPENDENTS TO OUT-DEPENDENTS
+           MOVE HOLD-EMP-HEALTH-PLAN TO OUT-HEALTH-PLAN
+           MOVE HOLD-EMP-HEALTH-COST TO OUT-HEALTH-COST
+
+           MOVE HOLD-NEW-WAREHOUSE-ID TO OUT-INV-WAREHOUSE-ID
+           MOVE HOLD-VENDOR-ID TO OUT-VENDOR-ID
+           MOVE HOLD-CANDY-ID TO OUT-CANDY-ID
+           MOVE HOLD-CANDY-COUNT TO OUT-CANDY-COUNT
+
+           PERFORM VARYING SUB
+               FROM 1 BY 1 UNTIL SUB > HOLD-CANDY-COUNT
+           MOVE HOLD-CANDY-TABLE (SUB) TO OUT-CANDY-DATA (SUB)
+           END-PERFORM
+
+           MOVE HOLD-WH-SUB TO WH-SUB
+
+           EVALUATE TRUE
+               WHEN HOLD-NEW-WAREHOUSE-ID IS EQUAL TO 'B100'
+                   MOVE EMP-RECORD TO BHAM-EMP-WORK-RECORD
+                   WRITE BHAM-EMP-WORK-RECORD
+
+                   IF WH-INV-LINE-COUNT (WH-SUB) IS EQUAL TO ZERO
+                       ADD 1 TO WH-INV-PAGE-COUNT (WH-SUB)
+                       PERFORM 33-BUILD-INV-HEADER-LINES
+                       MOVE HEADER-LINE-1 TO BHAM-INVENTORY-RECORD
+                       WRITE BHAM-INVENTORY-RECORD
+                       MOVE HEADER-LINE-2 TO BHAM-INVENTORY-RECORD
+                       WRITE BHAM-INVENTORY-RECORD
+                       MOVE HEADER-LINE-3 TO BHAM-INVENTORY-RECORD
+                       WRITE BHAM-INVENTORY-RECORD
+                   END-IF
+                   MOVE INVENTORY-RECORD TO BHAM-INVENTORY-RECORD
+                   WRITE BHAM-INVENTORY-RECORD
+                   ADD 1 TO WH-INV-LINE-COUNT (WH-SUB)
+                   IF WH-INV-LINE-COUNT (WH-SUB) >=
+                           MAX-LINES-PER-PAGE
+                       MOVE 0 TO WH-INV-LINE-COUNT (WH-SUB)
+                   END-IF
+
+                   ADD 1 TO WH-EMP-COUNT (WH-SUB)
+                   ADD 1 TO WH-INV-COUNT (WH-SUB)
+                   ADD 1 TO TOTAL-EMP-COUNT
+                   ADD 1 TO TOTAL-INV-COUNT
+
+               WHEN HOLD-NEW-WAREHOUSE-ID IS EQUAL TO 'B200'
+                   MOVE EMP-RECORD TO HUNT-EMP-WORK-RECORD
+                   WRITE HUNT-EMP-WORK-RECORD
+
+                   IF WH-INV-LINE-COUNT (WH-SUB) IS EQUAL TO ZERO
+                       ADD 1 TO WH-INV-PAGE-COUNT (WH-SUB)
+                       PERFORM 33-BUILD-INV-HEADER-LINES
+                       MOVE HEADER-LINE-1 TO HUNT-INVENTORY-RECORD
+                       WRITE HUNT-INVENTORY-RECORD
+                       MOVE HEADER-LINE-2 TO HUNT-INVENTORY-RECORD
+                       WRITE HUNT-INVENTORY-RECORD
+                       MOVE HEADER-LINE-3 TO HUNT-INVENTORY-RECORD
+                       WRITE HUNT-INVENTORY-RECORD
+                   END-IF
+                   MOVE INVENTORY-RECORD TO HUNT-INVENTORY-RECORD
+                   WRITE HUNT-INVENTORY-RECORD
+                   ADD 1 TO WH-INV-LINE-COUNT (WH-SUB)
+                   IF WH-INV-LINE-COUNT (WH-SUB) >=
+                           MAX-LINES-PER-PAGE
+                       MOVE 0 TO WH-INV-LINE-COUNT (WH-SUB)
+                   END-IF
+
+                   ADD 1 TO WH-EMP-COUNT (WH-SUB)
+                   ADD 1 TO WH-INV-COUNT (WH-SUB)
+                   ADD 1 TO TOTAL-EMP-COUNT
+                   ADD 1 TO TOTAL-INV-COUNT
+
+               WHEN HOLD-NEW-WAREHOUSE-ID IS EQUAL TO 'B300'
+                   MOVE EMP-RECORD TO ANNI-EMP-WORK-RECORD
+                   WRITE ANNI-EMP-WORK-RECORD
+
+                   IF WH-INV-LINE-COUNT (WH-SUB) IS EQUAL TO ZERO
+                       ADD 1 TO WH-INV-PAGE-COUNT (WH-SUB)
+                       PERFORM 33-BUILD-INV-HEADER-LINES
+                       MOVE HEADER-LINE-1 TO ANNI-INVENTORY-RECORD
+                       WRITE ANNI-INVENTORY-RECORD
+                       MOVE HEADER-LINE-2 TO ANNI-INVENTORY-RECORD
+                       WRITE ANNI-INVENTORY-RECORD
+                       MOVE HEADER-LINE-3 TO ANNI-INVENTORY-RECORD
+                       WRITE ANNI-INVENTORY-RECORD
+                   END-IF
+                   MOVE INVENTORY-RECORD TO ANNI-INVENTORY-RECORD
+                   WRITE ANNI-INVENTORY-RECORD
+                   ADD 1 TO WH-INV-LINE-COUNT (WH-SUB)
+                   IF WH-INV-LINE-COUNT (WH-SUB) >=
+                           MAX-LINES-PER-PAGE
+                       MOVE 0 TO WH-INV-LINE-COUNT (WH-SUB)
+                   END-IF
+
+                   ADD 1 TO WH-EMP-COUNT (WH-SUB)
+                   ADD 1 TO WH-INV-COUNT (WH-SUB)
+                   ADD 1 TO TOTAL-EMP-COUNT
+                   ADD 1 TO TOTAL-INV-COUNT
+
+               WHEN HOLD-NEW-WAREHOUSE-ID IS EQUAL TO 'B400'
+                   MOVE EMP-RECORD TO MONT-EMP-WORK-RECORD
+                   WRITE MONT-EMP-WORK-RECORD
+
+                   IF WH-INV-LINE-COUNT (WH-SUB) IS EQUAL TO ZERO
+                       ADD 1 TO WH-INV-PAGE-COUNT (WH-SUB)
+                       PERFORM 33-BUILD-INV-HEADER-LINES
+                       MOVE HEADER-LINE-1 TO MONT-INVENTORY-RECORD
+                       WRITE MONT-INVENTORY-RECORD
+                       MOVE HEADER-LINE-2 TO MONT-INVENTORY-RECORD
+                       WRITE MONT-INVENTORY-RECORD
+                       MOVE HEADER-LINE-3 TO MONT-INVENTORY-RECORD
+                       WRITE MONT-INVENTORY-RECORD
+                   END-IF
+                   MOVE INVENTORY-RECORD TO MONT-INVENTORY-RECORD
+                   WRITE MONT-INVENTORY-RECORD
+                   ADD 1 TO WH-INV-LINE-COUNT (WH-SUB)
+                   IF WH-INV-LINE-COUNT (WH-SUB) >=
+                           MAX-LINES-PER-PAGE
+                       MOVE 0 TO WH-INV-LINE-COUNT (WH-SUB)
+                   END-IF
+
+                   ADD 1 TO WH-EMP-COUNT (WH-SUB)
+                   ADD 1 TO WH-INV-COUNT (WH-SUB)
+                   ADD 1 TO TOTAL-EMP-COUNT
+                   ADD 1 TO TOTAL-INV-COUNT
+
+               WHEN OTHER
+                   PERFORM 39-UNROUTED-WAREHOUSE
+
+           END-EVALUATE
+
+           MOVE 0 TO HOLD-CANDY-COUNT
+           MOVE 'N' TO HOLD-SWITCH
+           .
+
+      *****************************************************************
+      * 33-BUILD-INV-HEADER-LINES formats the three-line page header
+      * written to an inventory report file whenever its line count
+      * rolls over -- warehouse name, run date and page number, and
+      * the column headings.  WH-SUB selects the warehouse and its
+      * WH-INV-PAGE-COUNT.
+      *****************************************************************
+       33-BUILD-INV-HEADER-LINES.
+           MOVE SPACES TO HEADER-LINE-1
+           STRING OLD-WAREHOUSE-ID (WH-SUB) DELIMITED BY SIZE
+                  ' WAREHOUSE INVENTORY REPORT'  DELIMITED BY SIZE
+               INTO HEADER-LINE-1
+
+           MOVE WH-INV-PAGE-COUNT (WH-SUB) TO PAGE-NUM-ED
+           MOVE SPACES TO HEADER-LINE-2
+           STRING 'RUN DATE: '       DELIMITED BY SIZE
+                  RUN-DATE-DISPLAY DELIMITED BY SIZE
+                  '     PAGE: '      DELIMITED BY SIZE
+                  PAGE-NUM-ED     DELIMITED BY SIZE
+               INTO HEADER-LINE-2
+
+           MOVE SPACES TO HEADER-LINE-3
+           MOVE 'VEND CANDY-ID  CANDY NAME       SZ TY STOCK  PRICE'
+               TO HEADER-LINE-3
+           .
+
+      *****************************************************************
+      * 34-BUILD-EMP-HEADER-LINES is the employee-report counterpart
+      * of 33-BUILD-INV-HEADER-LINES, called from the *-WRITE-*-EMP-
+      * REPORT output procedures (43/44/46/47) with WH-SUB already
+      * set to the warehouse being written.
+      *****************************************************************
+       34-BUILD-EMP-HEADER-LINES.
+           MOVE SPACES TO HEADER-LINE-1
+           STRING OLD-WAREHOUSE-ID (WH-SUB) DELIMITED BY SIZE
+                  ' WAREHOUSE EMPLOYEE REPORT'   DELIMITED BY SIZE
+               INTO HEADER-LINE-1
+
+           MOVE WH-EMP-PAGE-COUNT (WH-SUB) TO PAGE-NUM-ED
+           MOVE SPACES TO HEADER-LINE-2
+           STRING 'RUN DATE: '       DELIMITED BY SIZE
+                  RUN-DATE-DISPLAY DELIMITED BY SIZE
+                  '     PAGE: '      DELIMITED BY SIZE
+                  PAGE-NUM-ED     DELIMITED BY SIZE
+               INTO HEADER-LINE-2
+
+           MOVE SPACES TO HEADER-LINE-3
+           MOVE 'LAST NAME  FIRST NAME  POS HIRE DATE   SALARY'
+               TO HEADER-LINE-3
+           .
+
+       35-ID-ERROR.
+           MOVE MESSEY-RECORD TO ID-ERROR-RECORD
+           WRITE ID-ERROR-RECORD
+           ADD 1 TO TOTAL-ERROR-COUNT
+
+           .
+
+      *****************************************************************
+      * 37-VALIDATION-ERROR diverts records that carry a valid
+      * warehouse ID but fail 27-VALIDATE-EMPLOYEE-DATA, so bad hire
+      * dates, salaries, health plan codes, and dependents counts
+      * never reach the clean employee files.
+      *****************************************************************
+       37-VALIDATION-ERROR.
+           MOVE MESSEY-RECORD TO VALIDATION-ERROR-RECORD
+           WRITE VALIDATION-ERROR-RECORD
+           ADD 1 TO TOTAL-ERROR-COUNT
+           ADD 1 TO TOTAL-VALID-ERR-COUNT
+
+           .
+
+      *****************************************************************
+      * 38-DUPLICATE-ERROR diverts a record whose Employee ID has
+      * already been seen earlier in this run (26-CHECK-DUPLICATE-
+      * EMPID) so the repeat does not land in the employee/inventory
+      * files alongside the original.
+      *****************************************************************
+       38-DUPLICATE-ERROR.
+           MOVE MESSEY-RECORD TO DUPLICATE-ERROR-RECORD
+           WRITE DUPLICATE-ERROR-RECORD
+           ADD 1 TO TOTAL-ERROR-COUNT
+           ADD 1 TO TOTAL-DUPLICATE-COUNT
+
+           .
+
+      *****************************************************************
+      * 50-CONTINUATION-ERROR diverts a continuation record that
+      * 28-APPEND-CONTINUATION could not fold into an open warehouse
+      * entry -- no entry was open, its warehouse/vendor/candy ID did
+      * not match the open entry, or folding it would overflow the
+      * 20-candy-line ceiling.  This is its own rejection reason,
+      * separate from 35-ID-ERROR's bad-warehouse-ID records, so the
+      * clerk working Continuation-Error-File.txt is not stuck sorting
+      * unrelated warehouse-ID typos out of it.
+      *****************************************************************
+       50-CONTINUATION-ERROR.
+           MOVE MESSEY-RECORD TO CONTINUATION-ERROR-RECORD
+           WRITE CONTINUATION-ERROR-RECORD
+           ADD 1 TO TOTAL-ERROR-COUNT
+           ADD 1 TO TOTAL-CONTIN-ERR-COUNT
+
+           .
+
+      *****************************************************************
+      * 39-UNROUTED-WAREHOUSE catches warehouse codes that are valid
+      * per WAREHOUSE-CONTROL-FILE but have no WHEN clause of their
+      * own yet in 30-PROCESS-WAREHOUSE-DATA (a warehouse added to the
+      * control file ahead of its dedicated output files/program
+      * change).  The whole held entry -- the main record plus any
+      * continuation candy lines already folded into it -- is
+      * preserved so nothing is lost while the new warehouse's files
+      * are built.
+      *****************************************************************
+       39-UNROUTED-WAREHOUSE.
+           MOVE HOLD-RECORD-AREA TO UNROUTED-RECORD
+           WRITE UNROUTED-RECORD
+           ADD 1 TO TOTAL-UNROUTED-COUNT
+
+           .
+
+      *****************************************************************
+      * 45-WRITE-CHECKPOINT-IF-DUE fires from 29-FLUSH-HELD-RECORD
+      * right after a complete warehouse entry has been written, never
+      * while a record is still held pending continuations, so a
+      * restart never lands mid-entry.  It only actually writes every
+      * CHECKPOINT-INTERVAL input records; CHECKPOINT-INTERVAL is 1, so
+      * this is every flush -- see the CHECKPOINT-DATA note above.  A
+      * checkpoint that fails to open or write is treated the same as
+      * any other file the run cannot do without: the run stops rather
+      * than continue believing it has a restart point it does not.
+      *****************************************************************
+       45-WRITE-CHECKPOINT-IF-DUE.
+           DIVIDE TOTAL-READ-COUNT BY CHECKPOINT-INTERVAL
+               GIVING CKPT-QUOTIENT REMAINDER CKPT-REMAINDER
+           IF CKPT-REMAINDER IS EQUAL TO ZERO
+               MOVE TOTAL-READ-COUNT TO CKPT-TOTAL-READ-COUNT
+               MOVE TOTAL-EMP-COUNT TO CKPT-TOTAL-EMP-COUNT
+               MOVE TOTAL-INV-COUNT TO CKPT-TOTAL-INV-COUNT
+               MOVE TOTAL-ERROR-COUNT TO CKPT-TOTAL-ERROR-COUNT
+               MOVE TOTAL-VALID-ERR-COUNT TO
+                       CKPT-TOTAL-VALID-ERR-COUNT
+               MOVE TOTAL-UNROUTED-COUNT TO
+                       CKPT-TOTAL-UNROUTED-COUNT
+               MOVE TOTAL-DUPLICATE-COUNT TO
+                       CKPT-TOTAL-DUPLICATE-COUNT
+               MOVE TOTAL-CONTIN-ERR-COUNT TO
+                       CKPT-TOTAL-CONTIN-ERR-COUNT
+               MOVE CONTINUATION-RECORD-COUNT TO
+                       CKPT-CONTINUATION-COUNT
+               MOVE WAREHOUSE-COUNT TO CKPT-WAREHOUSE-COUNT
+               PERFORM VARYING WH-SUB FROM 1 BY 1
+                   UNTIL WH-SUB > WAREHOUSE-COUNT
+                   MOVE WH-EMP-COUNT (WH-SUB) TO
+                           CKPT-WH-EMP-COUNT (WH-SUB)
+                   MOVE WH-INV-COUNT (WH-SUB) TO
+                           CKPT-WH-INV-COUNT (WH-SUB)
+                   MOVE WH-INV-LINE-COUNT (WH-SUB) TO
+                           CKPT-WH-INV-LINE-COUNT (WH-SUB)
+                   MOVE WH-INV-PAGE-COUNT (WH-SUB) TO
+                           CKPT-WH-INV-PAGE-COUNT (WH-SUB)
+                   MOVE WH-EMP-LINE-COUNT (WH-SUB) TO
+                           CKPT-WH-EMP-LINE-COUNT (WH-SUB)
+                   MOVE WH-EMP-PAGE-COUNT (WH-SUB) TO
+                           CKPT-WH-EMP-PAGE-COUNT (WH-SUB)
+               END-PERFORM
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF CKPT-FILE-STATUS IS NOT EQUAL TO '00'
+                   DISPLAY 'CS370PROGRAM3: UNABLE TO OPEN CHECKPOINT '
+                           'FILE, FILE STATUS = ' CKPT-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               MOVE CHECKPOINT-DATA TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+               IF CKPT-FILE-STATUS IS NOT EQUAL TO '00'
+                   DISPLAY 'CS370PROGRAM3: UNABLE TO WRITE CHECKPOINT '
+                           'FILE, FILE STATUS = ' CKPT-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       40-EOF-ROUTINE.
+           PERFORM 49-PRINT-SUMMARY
+
+           CLOSE MESSEY-FILE
+                BHAM-EMP-WORK
+                HUNT-EMP-WORK
+                ANNI-EMP-WORK
+                MONT-EMP-WORK
+                BHAM-INVENTORY-REPORT
+                HUNT-INVENTORY-REPORT
+                ANNI-INVENTORY-REPORT
+                MONT-INVENTORY-REPORT
+                ID-ERROR-FILE
+                VALIDATION-ERROR-FILE
+                DUPLICATE-ERROR-FILE
+                CONTINUATION-ERROR-FILE
+                SUMMARY-REPORT
+                UNROUTED-FILE
+
+           PERFORM 41-RECONCILE-RECORD-COUNTS
+
+           PERFORM 48-CLEAR-CHECKPOINT
+
+           PERFORM 42-SORT-EMPLOYEE-FILES
+
+           STOP RUN
+           .
+
+      *****************************************************************
+      * 48-CLEAR-CHECKPOINT empties CHECKPOINT-FILE once the run has
+      * reconciled cleanly, so the next run starts fresh instead of
+      * mistaking this completed run for one still in progress.  By
+      * this point the run has already succeeded and its real output
+      * files are closed, so a failure here only risks the next run
+      * mistakenly attempting a restart -- it is reported, not treated
+      * as fatal to a run that has already completed correctly.
+      *****************************************************************
+       48-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS IS NOT EQUAL TO '00'
+               DISPLAY 'CS370PROGRAM3: UNABLE TO CLEAR CHECKPOINT '
+                       'FILE, FILE STATUS = ' CKPT-FILE-STATUS
+           ELSE
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      *****************************************************************
+      * 41-RECONCILE-RECORD-COUNTS confirms every MESSEY-FILE record
+      * read this run was accounted for -- landed in an employee/
+      * inventory file pair, the unrouted file, a continuation entry,
+      * or one of the error paragraphs (35/37/38/50).  A mismatch means
+      * a record was silently lost or double-counted somewhere in the
+      * split, which is serious enough to stop the run rather than
+      * ship a report nobody can trust.
+      *****************************************************************
+       41-RECONCILE-RECORD-COUNTS.
+           COMPUTE TOTAL-WRITTEN-COUNT = TOTAL-EMP-COUNT
+                   + TOTAL-UNROUTED-COUNT
+                   + TOTAL-ERROR-COUNT
+                   + CONTINUATION-RECORD-COUNT
+
+           IF TOTAL-WRITTEN-COUNT IS NOT EQUAL TO TOTAL-READ-COUNT
+               DISPLAY 'CS370PROGRAM3: RECORD COUNT RECONCILIATION '
+                       'FAILED'
+               DISPLAY '   MESSEY-FILE RECORDS READ:    '
+                       TOTAL-READ-COUNT
+               DISPLAY '   RECORDS ACCOUNTED FOR:       '
+                       TOTAL-WRITTEN-COUNT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+      *****************************************************************
+      * 42-SORT-EMPLOYEE-FILES sorts each warehouse's unsorted employee
+      * work file into its final employee report, ascending by last
+      * name then first name, so HR gets an alphabetized roster
+      * without having to sort the flat file themselves.  Each sort
+      * drives its output through a procedure (43/44/46/47) instead of
+      * a plain GIVING so page headers and breaks can be interleaved
+      * with the sorted rows as they come back.
+      *****************************************************************
+       42-SORT-EMPLOYEE-FILES.
+           SORT EMP-SORT-FILE
+               ON ASCENDING KEY SRT-LAST-NAME SRT-FIRST-NAME
+               USING BHAM-EMP-WORK
+               OUTPUT PROCEDURE IS 43-WRITE-BHAM-EMP-REPORT
+
+           SORT EMP-SORT-FILE
+               ON ASCENDING KEY SRT-LAST-NAME SRT-FIRST-NAME
+               USING HUNT-EMP-WORK
+               OUTPUT PROCEDURE IS 44-WRITE-HUNT-EMP-REPORT
+
+           SORT EMP-SORT-FILE
+               ON ASCENDING KEY SRT-LAST-NAME SRT-FIRST-NAME
+               USING ANNI-EMP-WORK
+               OUTPUT PROCEDURE IS 46-WRITE-ANNI-EMP-REPORT
+
+           SORT EMP-SORT-FILE
+               ON ASCENDING KEY SRT-LAST-NAME SRT-FIRST-NAME
+               USING MONT-EMP-WORK
+               OUTPUT PROCEDURE IS 47-WRITE-MONT-EMP-REPORT
+           .
+
+      *****************************************************************
+      * 36-FIND-WH-SUB-FOR-REPORT searches WAREHOUSE for the translated
+      * warehouse ID a 43/44/46/47-WRITE-*-EMP-REPORT output procedure
+      * is about to print (left in TEMP-NEW-WAREHOUSE-ID by its caller)
+      * and sets WH-SUB to that entry's actual table position -- the
+      * same WH-SUB 31-WRITE-WAREHOUSE-RECORD used to post to
+      * WH-EMP-LINE-COUNT/WH-EMP-PAGE-COUNT during the main pass --
+      * instead of assuming WAREHOUSE-CONTROL-FILE always lists the
+      * four warehouses in a fixed order.
+      *****************************************************************
+       36-FIND-WH-SUB-FOR-REPORT.
+           SET WAREHOUSE-ID-INDEX TO 1
+           SEARCH WAREHOUSE
+               AT END
+                   CONTINUE
+               WHEN NEW-WAREHOUSE-ID (WAREHOUSE-ID-INDEX) IS EQUAL TO
+                                               TEMP-NEW-WAREHOUSE-ID
+                   SET WH-SUB TO WAREHOUSE-ID-INDEX
+           END-SEARCH
+           .
+
+      *****************************************************************
+      * 43/44/46/47-WRITE-*-EMP-REPORT are the OUTPUT PROCEDUREs for
+      * 42-SORT-EMPLOYEE-FILES' four sorts.  Each opens its warehouse's
+      * final employee report, RETURNs the sorted rows one at a time,
+      * inserting a page header (34-BUILD-EMP-HEADER-LINES) whenever
+      * the page's line count rolls over, and closes the file when the
+      * sort is exhausted.
+      *****************************************************************
+       43-WRITE-BHAM-EMP-REPORT.
+           OPEN OUTPUT BHAM-EMP-REPORT
+           MOVE 'B100' TO TEMP-NEW-WAREHOUSE-ID
+           PERFORM 36-FIND-WH-SUB-FOR-REPORT
+           MOVE 'N' TO SORT-EOF-SWITCH
+           PERFORM UNTIL NO-MORE-SORT-DATA
+               RETURN EMP-SORT-FILE
+                   AT END
+                       MOVE 'Y' TO SORT-EOF-SWITCH
+                   NOT AT END
+                       IF WH-EMP-LINE-COUNT (WH-SUB) IS EQUAL TO ZERO
+                           ADD 1 TO WH-EMP-PAGE-COUNT (WH-SUB)
+                           PERFORM 34-BUILD-EMP-HEADER-LINES
+                           MOVE HEADER-LINE-1 TO BHAM-EMP-RECORD
+                           WRITE BHAM-EMP-RECORD
+                           MOVE HEADER-LINE-2 TO BHAM-EMP-RECORD
+                           WRITE BHAM-EMP-RECORD
+                           MOVE HEADER-LINE-3 TO BHAM-EMP-RECORD
+                           WRITE BHAM-EMP-RECORD
+                       END-IF
+                       MOVE SORT-EMP-RECORD TO BHAM-EMP-RECORD
+                       WRITE BHAM-EMP-RECORD
+                       ADD 1 TO WH-EMP-LINE-COUNT (WH-SUB)
+                       IF WH-EMP-LINE-COUNT (WH-SUB) >=
+                               MAX-LINES-PER-PAGE
+                           MOVE 0 TO WH-EMP-LINE-COUNT (WH-SUB)
+                       END-IF
+               END-RETURN
+           END-PERFORM
+           CLOSE BHAM-EMP-REPORT
+           .
+
+       44-WRITE-HUNT-EMP-REPORT.
+           OPEN OUTPUT HUNT-EMP-REPORT
+           MOVE 'B200' TO TEMP-NEW-WAREHOUSE-ID
+           PERFORM 36-FIND-WH-SUB-FOR-REPORT
+           MOVE 'N' TO SORT-EOF-SWITCH
+           PERFORM UNTIL NO-MORE-SORT-DATA
+               RETURN EMP-SORT-FILE
+                   AT END
+                       MOVE 'Y' TO SORT-EOF-SWITCH
+                   NOT AT END
+                       IF WH-EMP-LINE-COUNT (WH-SUB) IS EQUAL TO ZERO
+                           ADD 1 TO WH-EMP-PAGE-COUNT (WH-SUB)
+                           PERFORM 34-BUILD-EMP-HEADER-LINES
+                           MOVE HEADER-LINE-1 TO HUNT-EMP-RECORD
+                           WRITE HUNT-EMP-RECORD
+                           MOVE HEADER-LINE-2 TO HUNT-EMP-RECORD
+                           WRITE HUNT-EMP-RECORD
+                           MOVE HEADER-LINE-3 TO HUNT-EMP-RECORD
+                           WRITE HUNT-EMP-RECORD
+                       END-IF
+                       MOVE SORT-EMP-RECORD TO HUNT-EMP-RECORD
+                       WRITE HUNT-EMP-RECORD
+                       ADD 1 TO WH-EMP-LINE-COUNT (WH-SUB)
+                       IF WH-EMP-LINE-COUNT (WH-SUB) >=
+                               MAX-LINES-PER-PAGE
+                           MOVE 0 TO WH-EMP-LINE-COUNT (WH-SUB)
+                       END-IF
+               END-RETURN
+           END-PERFORM
+           CLOSE HUNT-EMP-REPORT
+           .
+
+       46-WRITE-ANNI-EMP-REPORT.
+           OPEN OUTPUT ANNI-EMP-REPORT
+           MOVE 'B300' TO TEMP-NEW-WAREHOUSE-ID
+           PERFORM 36-FIND-WH-SUB-FOR-REPORT
+           MOVE 'N' TO SORT-EOF-SWITCH
+           PERFORM UNTIL NO-MORE-SORT-DATA
+               RETURN EMP-SORT-FILE
+                   AT END
+                       MOVE 'Y' TO SORT-EOF-SWITCH
+                   NOT AT END
+                       IF WH-EMP-LINE-COUNT (WH-SUB) IS EQUAL TO ZERO
+                           ADD 1 TO WH-EMP-PAGE-COUNT (WH-SUB)
+                           PERFORM 34-BUILD-EMP-HEADER-LINES
+                           MOVE HEADER-LINE-1 TO ANNI-EMP-RECORD
+                           WRITE ANNI-EMP-RECORD
+                           MOVE HEADER-LINE-2 TO ANNI-EMP-RECORD
+                           WRITE ANNI-EMP-RECORD
+                           MOVE HEADER-LINE-3 TO ANNI-EMP-RECORD
+                           WRITE ANNI-EMP-RECORD
+                       END-IF
+                       MOVE SORT-EMP-RECORD TO ANNI-EMP-RECORD
+                       WRITE ANNI-EMP-RECORD
+                       ADD 1 TO WH-EMP-LINE-COUNT (WH-SUB)
+                       IF WH-EMP-LINE-COUNT (WH-SUB) >=
+                               MAX-LINES-PER-PAGE
+                           MOVE 0 TO WH-EMP-LINE-COUNT (WH-SUB)
+                       END-IF
+               END-RETURN
+           END-PERFORM
+           CLOSE ANNI-EMP-REPORT
+           .
+
+       47-WRITE-MONT-EMP-REPORT.
+           OPEN OUTPUT MONT-EMP-REPORT
+           MOVE 'B400' TO TEMP-NEW-WAREHOUSE-ID
+           PERFORM 36-FIND-WH-SUB-FOR-REPORT
+           MOVE 'N' TO SORT-EOF-SWITCH
+           PERFORM UNTIL NO-MORE-SORT-DATA
+               RETURN EMP-SORT-FILE
+                   AT END
+                       MOVE 'Y' TO SORT-EOF-SWITCH
+                   NOT AT END
+                       IF WH-EMP-LINE-COUNT (WH-SUB) IS EQUAL TO ZERO
+                           ADD 1 TO WH-EMP-PAGE-COUNT (WH-SUB)
+                           PERFORM 34-BUILD-EMP-HEADER-LINES
+                           MOVE HEADER-LINE-1 TO MONT-EMP-RECORD
+                           WRITE MONT-EMP-RECORD
+                           MOVE HEADER-LINE-2 TO MONT-EMP-RECORD
+                           WRITE MONT-EMP-RECORD
+                           MOVE HEADER-LINE-3 TO MONT-EMP-RECORD
+                           WRITE MONT-EMP-RECORD
+                       END-IF
+                       MOVE SORT-EMP-RECORD TO MONT-EMP-RECORD
+                       WRITE MONT-EMP-RECORD
+                       ADD 1 TO WH-EMP-LINE-COUNT (WH-SUB)
+                       IF WH-EMP-LINE-COUNT (WH-SUB) >=
+                               MAX-LINES-PER-PAGE
+                           MOVE 0 TO WH-EMP-LINE-COUNT (WH-SUB)
+                       END-IF
+               END-RETURN
+           END-PERFORM
+           CLOSE MONT-EMP-REPORT
+           .
+
+      *****************************************************************
+      * 49-PRINT-SUMMARY builds the one-page warehouse control-total
+      * recap -- employee and inventory record counts per warehouse,
+      * keyed off the same WAREHOUSE-TABLE lookup used in
+      * 25-WAREHOUSE-CHECK, plus a grand total and the error count.
+      *****************************************************************
+       49-PRINT-SUMMARY.
+           MOVE SPACES TO SUMMARY-RECORD
+           MOVE 'WAREHOUSE RUN SUMMARY' TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'RUN DATE: ' DELIMITED BY SIZE
+                  RUN-DATE-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-LINE
+           MOVE 'WAREHOUSE' TO SUM-LABEL
+           MOVE SUMMARY-LINE TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           PERFORM VARYING WH-SUB FROM 1 BY 1
+               UNTIL WH-SUB > WAREHOUSE-COUNT
+               MOVE SPACES TO SUMMARY-LINE
+               MOVE OLD-WAREHOUSE-ID (WH-SUB) TO SUM-LABEL
+               MOVE WH-EMP-COUNT (WH-SUB) TO SUM-EMP-COUNT
+               MOVE WH-INV-COUNT (WH-SUB) TO SUM-INV-COUNT
+               MOVE SUMMARY-LINE TO SUMMARY-RECORD
+               WRITE SUMMARY-RECORD
+           END-PERFORM
+
+           MOVE SPACES TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-LINE
+           MOVE 'GRAND TOTAL' TO SUM-LABEL
+           MOVE TOTAL-EMP-COUNT TO SUM-EMP-COUNT
+           MOVE TOTAL-INV-COUNT TO SUM-INV-COUNT
+           MOVE SUMMARY-LINE TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-LINE
+           MOVE 'ERRORS' TO SUM-LABEL
+           MOVE TOTAL-ERROR-COUNT TO SUM-EMP-COUNT
+           MOVE SUMMARY-LINE TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-LINE
+           MOVE '  VALIDATION ERRORS' TO SUM-LABEL
+           MOVE TOTAL-VALID-ERR-COUNT TO SUM-EMP-COUNT
+           MOVE SUMMARY-LINE TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-LINE
+           MOVE 'UNROUTED WAREHOUSES' TO SUM-LABEL
+           MOVE TOTAL-UNROUTED-COUNT TO SUM-EMP-COUNT
+           MOVE SUMMARY-LINE TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-LINE
+           MOVE '  DUPLICATE EMP IDS' TO SUM-LABEL
+           MOVE TOTAL-DUPLICATE-COUNT TO SUM-EMP-COUNT
+           MOVE SUMMARY-LINE TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-LINE
+           MOVE '  CONTINUATION ERRORS' TO SUM-LABEL
+           MOVE TOTAL-CONTIN-ERR-COUNT TO SUM-EMP-COUNT
+           MOVE SUMMARY-LINE TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           COMPUTE TOTAL-WRITTEN-COUNT = TOTAL-EMP-COUNT
+                   + TOTAL-UNROUTED-COUNT
+                   + TOTAL-ERROR-COUNT
+                   + CONTINUATION-RECORD-COUNT
+
+           MOVE SPACES TO SUMMARY-LINE
+           MOVE 'RECORDS READ' TO SUM-LABEL
+           MOVE TOTAL-READ-COUNT TO SUM-EMP-COUNT
+           MOVE SUMMARY-LINE TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-LINE
+           MOVE 'RECORDS POSTED' TO SUM-LABEL
+           MOVE TOTAL-WRITTEN-COUNT TO SUM-EMP-COUNT
+           MOVE SUMMARY-LINE TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           .
+
+           
            
\ No newline at end of file
